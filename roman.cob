@@ -5,14 +5,57 @@ input-output section.
 file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
-	select infile assign to fin-r organization is line sequential.
+	select infile assign to ws-infile-name organization is line sequential
+		file status is ws-infile-status.
+	select report-file assign to ws-report-filename organization is line sequential
+		file status is ws-report-status.
+	select report-temp assign to "RPTTEMP.DAT" organization is line sequential.
+	select restart-file assign to "RESTART.DAT" organization is line sequential
+		file status is ws-restart-status.
+	select error-log assign to "ERRORLOG.DAT" organization is line sequential
+		file status is ws-errlog-trim-status.
+	select error-log-temp assign to "ERRTEMP.DAT" organization is line sequential.
+	select ref-file assign to "REFTABLE.OUT" organization is line sequential.
 data division.
 file section.
 fd standard-input.
     01 stdin-record   picture x(80).
 fd standard-output.
     01 stdout-record  picture x(80).
+fd infile.
+    01 infile-record  picture x(80).
+fd report-file.
+    01 report-record  picture x(80).
+fd report-temp.
+    01 report-temp-record picture x(80).
+fd restart-file.
+    01 restart-record.
+       02 rst-infile-name     picture x(100). *> which input file this checkpoint belongs to
+       02 rst-report-filename picture x(100). *> and which report it was writing to
+       02 rst-position       picture 9(6).
+       02 rst-rec-count      picture 9(6).
+       02 rst-sum-total      picture s9(8).
+       02 rst-report-lines   picture 9(6).
+       02 rst-errlog-lines   picture 9(6).
+fd error-log.
+    01 error-log-record picture x(41).
+fd error-log-temp.
+    01 error-log-temp-record picture x(41).
+fd ref-file.
+    01 ref-record      picture x(80).
 working-storage section.
+77  ws-parm-data      picture x(100) value spaces. *> PARM/SYSIN for unattended batch runs
+77  ws-infile-name    picture x(100) value 'INFILE.DAT'.
+77  ws-report-filename picture x(100) value 'REPORT.OUT'.
+01  ws-batch-area.
+    02 ws-batch-sw picture x value 'N'.
+       88 ws-batch-mode value 'Y'.
+77  dec-value   picture 9(4). *> Used for the decimal-to-roman menu option
+01  dec-roman-area.
+    02 dec-roman picture x(15).
+01  dec-entry-area.
+    02 dec-entry picture x(4).
+    02 filler    picture x(76).
 77  n    picture s99 usage is computational. *> Used for iteration
 77  temp picture s9(8) usage is computational.
 77  i 	 picture s9. *> Used for iteration
@@ -20,17 +63,27 @@ working-storage section.
 77  ws-count  picture 9(2) value 0. *> Used for counting characters
 77  ws-spaces  picture 9(2) value 0. *> Used for counting spaces
 01  array-area.
-    02 r picture x(9) occurs 30 times.
+    02 r picture x(15) occurs 30 times. *> widened to hold 1-3999 (up to 15 chars, e.g. MMMDCCCLXXXVIII)
 01  farray-area.
-    02 fr picture x(9) occurs 30 times.
+    02 fr picture x(15) occurs 30 times.
 01  input-area.
-    02 in-r   picture x(9).
-    02 filler picture x(79).
+    02 in-r   picture x(15).
+    02 filler picture x(73).
 01  finput-area.
-    02 fin-r   picture x(9).
-    02 filler picture x(79).
+    02 fin-raw picture x(88).
+01  finput-area-r redefines finput-area.
+    02 fin-r   picture x(15).
+    02 filler picture x(73).
+77  fin-txn-id    picture x(10). *> leading ledger id on a reconciliation-layout record
+77  fin-numeral   picture x(15).
 01	option-area.
 	02 opt-r  picture x.
+01  conv-valid-area.
+    02 conv-valid-sw picture x.
+       88 conv-valid   value 'Y'.
+       88 conv-invalid value 'N'.
+77  conv-rec-id        picture x(10). *> identifies the rejected input for the error log
+77  stdin-rec-count    picture 9(6) value zero.
 01  title-line.
     02 filler picture x(11) value spaces.
     02 filler picture x(24) value 'roman number equivalents'.
@@ -42,41 +95,110 @@ working-storage section.
     02 filler picture x(12) value 'roman number'.
     02 filler picture x(13) value spaces.
     02 filler picture x(11) value 'dec. equiv.'.
+    02 filler picture x(3) value spaces.
+    02 filler picture x(6) value 'txn id'.
 01  underline-2.
     02 filler picture x(45) value
-       ' ------------------------------   -----------'.  
+       ' ------------------------------   -----------'.
+    02 filler picture x(9) value '  -------'.
 01  print-line.
     02 filler picture x value space.
     02 out-r  picture x(30).
     02 filler picture x(3) value spaces.
     02 out-eq picture z(9).
-	02 out-eq2 picture z(9).
-	
+    02 filler picture x(3) value spaces.
+    02 out-txn-id picture x(10).
+01  trailer-line.
+    02 filler picture x(1) value space.
+    02 filler picture x(16) value 'records read . .'.
+    02 out-rec-count picture zzz,zz9.
+    02 filler picture x(5) value spaces.
+    02 filler picture x(16) value 'sum of decimal .'.
+    02 out-sum-total picture z,zzz,zz9.
+77  file-rec-count picture 9(6) usage is computational value zero.
+77  file-sum-total picture s9(8) usage is computational value zero.
+77  ws-infile-status     picture xx.
+77  ws-restart-status    picture xx.
+77  ws-report-status     picture xx.
+77  ws-errlog-trim-status picture xx.
+01  ws-report-area.
+    02 ws-report-opened picture x value 'N'. *> has this run already opened report-file once
+       88 report-already-open value 'Y'.
+77  ws-restart-count     picture 9(6) value zero. *> last record checkpointed on a prior run
+77  ws-record-pos        picture 9(6) value zero. *> absolute position of the record just read
+77  ws-report-line-count picture 9(6) value zero. *> lines on report-file as of the last checkpoint
+77  ws-errlog-line-count picture 9(6) value zero. *> lines on ERRORLOG.DAT as of the last checkpoint
+77  ws-copy-count        picture 9(6). *> used while trimming a file back to its last checkpoint
+77  ws-report-1st-write  picture x value 'N'. *> the runtime inserts a blank line before the
+    88 report-1st-write  value 'Y'. *> first WRITE ... ADVANCING after any OPEN of report-file --
+    88 report-not-1st-write value 'N'. *> this tracks whether that blank is still owed
+77  ws-checkpoint-interval picture 9(3) value 25.
+77  ws-checkpoint-div    picture 9(6).
+77  ws-checkpoint-mod    picture 9(3).
+77  ref-value            picture 9(4). *> drives the 1-3999 reference table
+77  ref-page-no          picture 9(3) value zero.
+77  ref-line-no          picture 9(3) value zero.
+77  ref-lines-per-page   picture 9(3) value 50.
+01  ref-page-header.
+    02 filler picture x(6)  value spaces.
+    02 filler picture x(30) value 'roman numeral reference table'.
+    02 filler picture x(6)  value ' page '.
+    02 ref-page-no-ed picture zz9.
+01  ref-col-heads.
+    02 filler picture x(4) value spaces.
+    02 filler picture x(7) value 'decimal'.
+    02 filler picture x(6) value spaces.
+    02 filler picture x(5) value 'roman'.
+01  ref-detail-line.
+    02 filler picture x(2)    value spaces.
+    02 ref-out-dec  picture zzz9.
+    02 filler picture x(6)    value spaces.
+    02 ref-out-roman picture x(15).
+
 procedure division.
-    
+
     open input standard-input, output standard-output.
+    accept ws-parm-data from command-line.
+    if ws-parm-data is not equal to spaces
+        perform batch-setup thru end-batchsetup.
     perform usr-prompt thru end-usrprompt
 		until choice is greater than 0.
-		
-usr-prompt.	*> Used for determining if the user wants to read from STDIN or a file
-	if choice equals 1 or choice equals 2
+
+batch-setup. *> a PARM of "<infile> <report-file>" drives an unattended run of option 2
+	set ws-batch-mode to true.
+	move spaces to ws-infile-name. move spaces to ws-report-filename.
+	unstring ws-parm-data delimited by space
+		into ws-infile-name ws-report-filename.
+	if ws-report-filename is equal to spaces
+		move 'REPORT.OUT' to ws-report-filename.
+	move 2 to choice.
+end-batchsetup.
+
+usr-prompt.	*> Used for determining if the user wants to read from STDIN, a file, or convert a decimal
+	if choice is greater than 0
 		exit paragraph.
-	display 'Choose input method:' 
-    display '1.STDIN' 
+	display 'Choose input method:'
+    display '1.STDIN'
     display '2.File'
-    display 'q = quit' 
+    display '3.Decimal to Roman'
+    display '4.Print 1-3999 reference table'
+    display 'q = quit'
     display space end-display.
     read standard-input into option-area.
 	evaluate option-area
 		when 1 move 1 to choice
 		when 2 move 2 to choice
+		when 3 move 3 to choice
+		when 4 move 4 to choice
 		when 'q' stop run
 		when other display 'Invalid entry'.
 end-usrprompt.
 
 	evaluate choice
 		when 1 perform romangui thru end-romangui
-		when 2 perform file-name thru end-filename.
+		when 2 perform file-name thru end-filename
+		when 3 perform dec-to-roman thru end-dectoroman
+		when 4 perform ref-table thru end-reftable.
 						
 romangui. *> Used for displaying the roman numeral and the decimal equivalent
 	write stdout-record from title-line after advancing 1 lines.
@@ -101,43 +223,304 @@ loop1.  *> Loop 1 is for reading numerals from stdin
     inspect in-r tallying ws-spaces for all spaces.
     subtract ws-spaces from ws-count.
     move ws-count to n.
-    call "conv" using array-area, n, temp.
+    add 1 to stdin-rec-count.
+    move stdin-rec-count to conv-rec-id.
+    call "conv" using array-area, n, temp, conv-valid-sw, conv-rec-id.
+    if conv-invalid
+        exit paragraph
+    end-if.
 	move temp to out-eq. move array-area to out-r.
     write stdout-record from print-line after advancing 1 line.
     display space.
-    
+
 end-loop1.
 
 file-name.
-	display 'Enter the file name: '
-	read standard-input into finput-area
-	move fin-r to fr(n)
-	if fr(1) is equal to 'q' and fr(2) is equal to space
-		stop run.
-	open input infile.			
+	if ws-batch-mode
+		*> ws-infile-name/ws-report-filename were already set from the PARM
+		move spaces to finput-area
+	else
+		display 'Enter the file name: '
+		read standard-input into finput-area
+		move fin-r to fr(n)
+		if fr(1) is equal to 'q' and fr(2) is equal to space
+			stop run
+		end-if
+		move fin-r to ws-infile-name
+	end-if.
+	open input infile.
+	if ws-infile-status is not equal to '00'
+		display 'unable to open input file: ' ws-infile-name
+			' (file status ' ws-infile-status ')'
+		stop run
+	end-if.
+	move zero to file-rec-count. move zero to file-sum-total.
+	move zero to ws-record-pos.
+	move zero to ws-restart-count.
+	open input restart-file.
+	if ws-restart-status is equal to '00'
+		read restart-file
+		if ws-restart-status is equal to '00'
+			if rst-position is greater than zero
+				if rst-infile-name is equal to ws-infile-name
+						and rst-report-filename is equal to ws-report-filename
+					move rst-position to ws-restart-count
+					move rst-rec-count to file-rec-count
+					move rst-sum-total to file-sum-total
+					move rst-report-lines to ws-report-line-count
+					move rst-errlog-lines to ws-errlog-line-count
+				else
+					display 'checkpoint on RESTART.DAT is for a different file -- '
+						'ignoring it and starting fresh'
+				end-if
+			end-if
+		end-if
+		close restart-file
+	end-if.
+	if ws-restart-count is greater than zero
+		*> resuming a checkpointed run -- drop anything the aborted run
+		*> already wrote past the last checkpoint so it isn't duplicated
+		perform trim-report-file thru end-trimreportfile
+		perform trim-errlog-file thru end-trimerrlogfile
+	end-if.
+	if ws-restart-count is greater than zero or report-already-open
+		*> resuming a checkpointed run, or this is another file opened in
+		*> the same session -- either way keep what the report already holds
+		open extend report-file
+		if ws-report-status is equal to '35'
+			open output report-file
+		end-if
+	else
+		move zero to ws-report-line-count
+		move zero to ws-errlog-line-count
+		open output report-file
+	end-if.
+	set report-already-open to true.
+	if ws-restart-count is equal to zero
+		write report-record from title-line after advancing 1 lines
+	    write report-record from underline-1 after advancing 1 line
+	    write report-record from col-heads after advancing 1 line
+	    write report-record from underline-2 after advancing 1 line
+		*> the open's first WRITE ... ADVANCING cost us an unrequested
+		*> blank line on top of the 4 header lines themselves
+		add 5 to ws-report-line-count
+		set report-not-1st-write to true
+	else
+		*> no header this time -- loop2's first detail write will be the
+		*> open's first write, and will owe the same blank line
+		set report-1st-write to true
+	end-if.
 end-filename.
 
 	perform loop2 thru end-loop2 until fin-r is equal to 'q'.
-	
-loop2.	*> Loop2 is for reading numerals from a file
-	move 1 to n. move spaces to array-area.move 0 to ws-count.move 0 to ws-spaces.
+
+loop2.	*> Loop2 reads and reports on one numeral per input-file record
+	move 1 to n. move 0 to ws-count. move 0 to ws-spaces.
 	move spaces to farray-area.
 	read infile into finput-area
-		at end close infile perform file-name thru end-filename.
-	move fin-r to fr(n).
-	inspect fin-r tallying ws-count for all characters.
-	inspect fin-r tallying ws-spaces for all spaces.
+		at end
+			perform file-trailer thru end-filetrailer
+			close infile
+			if ws-batch-mode
+				stop run
+			else
+				perform file-name thru end-filename
+			end-if
+			exit paragraph.
+	add 1 to ws-record-pos.
+	if ws-record-pos is less than or equal to ws-restart-count
+		*> already reported on a prior run before the job abended -- skip it
+		exit paragraph
+	end-if.
+	move spaces to fin-txn-id. move spaces to fin-numeral.
+	unstring fin-raw delimited by all space into fin-txn-id fin-numeral.
+	if fin-numeral is equal to spaces
+		*> bare-numeral record, no leading transaction id present
+		move fin-txn-id to fin-numeral
+		move spaces to fin-txn-id
+	end-if.
+	move fin-numeral to fr(n).
+	add 1 to file-rec-count.
+	inspect fin-numeral tallying ws-count for all characters.
+	inspect fin-numeral tallying ws-spaces for all spaces.
     subtract ws-spaces from ws-count.
     move ws-count to n.
-	call "conv" using farray-area, n, temp.
-	move temp to out-eq. move array-area to out-r.
-	move fin-r to out-eq2.
+	move ws-record-pos to conv-rec-id.
+	call "conv" using farray-area, n, temp, conv-valid-sw, conv-rec-id.
+	if conv-valid
+		add temp to file-sum-total
+		move temp to out-eq
+		move farray-area to out-r
+		move fin-txn-id to out-txn-id
+	    write report-record from print-line after advancing 1 line
+		if report-1st-write
+			add 2 to ws-report-line-count
+			set report-not-1st-write to true
+		else
+			add 1 to ws-report-line-count
+		end-if
+	else
+		*> conv already appended one entry to ERRORLOG.DAT for this rejection
+		add 1 to ws-errlog-line-count
+	end-if.
+	*> checkpoint position regardless of conv-valid -- it tracks file
+	*> position, not conversion outcome, so a boundary record that's
+	*> rejected must still advance the checkpoint
+	perform checkpoint-maybe thru end-checkpointmaybe.
+end-loop2.
+
+checkpoint-maybe. *> every ws-checkpoint-interval records, save our position for restart
+	divide ws-record-pos by ws-checkpoint-interval
+		giving ws-checkpoint-div remainder ws-checkpoint-mod.
+	if ws-checkpoint-mod is equal to zero
+		perform write-checkpoint thru end-writecheckpoint
+	end-if.
+end-checkpointmaybe.
+	exit.
+
+write-checkpoint.
+	move ws-infile-name to rst-infile-name.
+	move ws-report-filename to rst-report-filename.
+	move ws-record-pos to rst-position.
+	move file-rec-count to rst-rec-count.
+	move file-sum-total to rst-sum-total.
+	move ws-report-line-count to rst-report-lines.
+	move ws-errlog-line-count to rst-errlog-lines.
+	open output restart-file.
+	write restart-record.
+	close restart-file.
+end-writecheckpoint.
+	exit.
+
+file-trailer. *> prints the control totals for the file just completed
+	move file-rec-count to out-rec-count.
+	move file-sum-total to out-sum-total.
+	write report-record from underline-2 after advancing 1 line.
+	write report-record from trailer-line after advancing 1 line.
+	if report-1st-write
+		add 3 to ws-report-line-count
+		set report-not-1st-write to true
+	else
+		add 2 to ws-report-line-count
+	end-if.
+	close report-file.
+	*> the run finished cleanly, so clear the checkpoint -- the next run starts fresh
+	move spaces to rst-infile-name. move spaces to rst-report-filename.
+	move zero to rst-position. move zero to rst-rec-count. move zero to rst-sum-total.
+	move zero to rst-report-lines. move zero to rst-errlog-lines.
+	open output restart-file.
+	write restart-record.
+	close restart-file.
+end-filetrailer.
+
+trim-report-file. *> rolls report-file back to its length as of the last checkpoint
+	move zero to ws-copy-count.
+	open input report-file.
+	if ws-report-status is equal to '00'
+		open output report-temp
+		perform copy-report-line thru end-copyreportline
+			until ws-copy-count is equal to ws-report-line-count
+		close report-file
+		close report-temp
+		call "CBL_DELETE_FILE" using ws-report-filename
+		call "CBL_RENAME_FILE" using "RPTTEMP.DAT" ws-report-filename
+	end-if.
+end-trimreportfile.
+	exit.
+
+copy-report-line.
+	read report-file
+		at end
+			move ws-report-line-count to ws-copy-count
+			exit paragraph.
+	write report-temp-record from report-record.
+	add 1 to ws-copy-count.
+end-copyreportline.
+	exit.
+
+trim-errlog-file. *> rolls ERRORLOG.DAT back to its length as of the last checkpoint
+	move zero to ws-copy-count.
+	open input error-log.
+	if ws-errlog-trim-status is equal to '00'
+		open output error-log-temp
+		perform copy-errlog-line thru end-copyerrlogline
+			until ws-copy-count is equal to ws-errlog-line-count
+		close error-log
+		close error-log-temp
+		call "CBL_DELETE_FILE" using "ERRORLOG.DAT"
+		call "CBL_RENAME_FILE" using "ERRTEMP.DAT" "ERRORLOG.DAT"
+	end-if.
+end-trimerrlogfile.
+	exit.
+
+copy-errlog-line.
+	read error-log
+		at end
+			move ws-errlog-line-count to ws-copy-count
+			exit paragraph.
+	write error-log-temp-record from error-log-record.
+	add 1 to ws-copy-count.
+end-copyerrlogline.
+	exit.
+
+dec-to-roman. *> Used for converting a decimal quantity to its roman numeral equivalent
 	write stdout-record from title-line after advancing 1 lines.
     write stdout-record from underline-1 after advancing 1 line.
     write stdout-record from col-heads after advancing 1 line.
     write stdout-record from underline-2 after advancing 1 line.
+    display space end-display.
+	perform loop3 thru end-loop3 until dec-entry is equal to 'q'.
+	stop run.
+end-dectoroman.
+
+loop3. *> Loop3 prompts for a decimal quantity and displays its roman equivalent
+	display 'Enter a decimal value (1-3999), or q to quit: ' end-display.
+	read standard-input into dec-entry-area.
+	if dec-entry is equal to 'q'
+		exit paragraph.
+	move dec-entry to dec-value.
+	if dec-value is less than 1 or dec-value is greater than 3999
+		display 'Value must be between 1 and 3999' end-display
+		exit paragraph.
+	call "toroman" using dec-value, dec-roman-area.
+	move dec-value to out-eq.
+	move dec-roman to out-r.
+    write stdout-record from print-line after advancing 1 line.
     display space.
-    display fin-r.
-    write stdout-record from print-line after advancing 0 line.
-    display space.
-end-loop2.
+end-loop3.
+
+ref-table. *> generates a printed, paginated 1-3999 decimal/roman lookup table
+	open output ref-file.
+	move zero to ref-page-no. move zero to ref-line-no.
+	perform ref-emit thru end-refemit
+		varying ref-value from 1 by 1 until ref-value is greater than 3999.
+	close ref-file.
+	display 'Reference table written to REFTABLE.OUT' end-display.
+	stop run.
+end-reftable.
+
+ref-emit. *> prints one decimal/roman line, starting a fresh page as needed
+	if ref-line-no is equal to zero
+		perform ref-new-page thru end-refnewpage
+	end-if.
+	call "toroman" using ref-value, dec-roman-area.
+	move ref-value to ref-out-dec.
+	move dec-roman to ref-out-roman.
+	write ref-record from ref-detail-line after advancing 1 line.
+	add 1 to ref-line-no.
+	if ref-line-no is greater than or equal to ref-lines-per-page
+		move zero to ref-line-no
+	end-if.
+end-refemit.
+	exit.
+
+ref-new-page. *> writes the title/column-head block for a new page
+	add 1 to ref-page-no.
+	move ref-page-no to ref-page-no-ed.
+	if ref-page-no is greater than 1
+		write ref-record from spaces after advancing page
+	end-if.
+	write ref-record from ref-page-header after advancing 1 line.
+	write ref-record from ref-col-heads after advancing 2 lines.
+end-refnewpage.
+	exit.
