@@ -0,0 +1,95 @@
+identification division.
+program-id. toroman.
+environment division.
+input-output section.
+file-control.
+data division.
+working-storage section.
+77  dr-idx     picture s99 usage is computational.
+77  dr-outptr  picture s999 usage is computational.
+01  dr-pairs.
+    02 filler.
+       03 dr-pv picture 9(4) value 1000.
+       03 dr-pt picture x(2) value 'M'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 900.
+       03 dr-pt picture x(2) value 'CM'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 500.
+       03 dr-pt picture x(2) value 'D'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 400.
+       03 dr-pt picture x(2) value 'CD'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 100.
+       03 dr-pt picture x(2) value 'C'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 90.
+       03 dr-pt picture x(2) value 'XC'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 50.
+       03 dr-pt picture x(2) value 'L'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 40.
+       03 dr-pt picture x(2) value 'XL'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 10.
+       03 dr-pt picture x(2) value 'X'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 9.
+       03 dr-pt picture x(2) value 'IX'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 5.
+       03 dr-pt picture x(2) value 'V'.
+       03 dr-pl picture 9 value 1.
+    02 filler.
+       03 dr-pv picture 9(4) value 4.
+       03 dr-pt picture x(2) value 'IV'.
+       03 dr-pl picture 9 value 2.
+    02 filler.
+       03 dr-pv picture 9(4) value 1.
+       03 dr-pt picture x(2) value 'I'.
+       03 dr-pl picture 9 value 1.
+01  dr-pairs-r redefines dr-pairs.
+    02 dr-pair occurs 13 times.
+       03 dr-pair-value picture 9(4).
+       03 dr-pair-text  picture x(2).
+       03 dr-pair-len   picture 9.
+77  dr-remaining picture 9(4).
+
+linkage section.
+77  tr-value picture 9(4).
+01  tr-roman-area.
+    02 tr-roman picture x(15).
+
+procedure division using tr-value, tr-roman-area.
+
+    move tr-value to dr-remaining.
+    move spaces to tr-roman-area.
+    move 1 to dr-outptr.
+    perform build-roman thru end-build-roman
+        varying dr-idx from 1 by 1 until dr-idx is greater than 13.
+    goback.
+
+build-roman. *> emits every copy of the current pair that still fits
+    perform emit-pair thru end-emit-pair
+        until dr-remaining is less than dr-pair-value(dr-idx).
+end-build-roman.
+    exit.
+
+emit-pair. *> appends one occurrence of the current numeral pair
+    string dr-pair-text(dr-idx)(1:dr-pair-len(dr-idx)) delimited by size
+        into tr-roman with pointer dr-outptr.
+    subtract dr-pair-value(dr-idx) from dr-remaining.
+end-emit-pair.
+    exit.
