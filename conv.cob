@@ -4,31 +4,78 @@ environment division.
 input-output section.
 file-control.
     select standard-output assign to display.
+    select error-log assign to "ERRORLOG.DAT" organization is line sequential
+        file status is ws-errorlog-status.
 
 data division.
 file section.
 fd standard-output.
     01 stdout-record  picture x(80).
+fd error-log.
+    01 error-log-record.
+       02 el-rec-id    picture x(10).
+       02 filler       picture x(1).
+       02 el-raw-text  picture x(15).
+       02 filler       picture x(1).
+       02 el-timestamp picture x(14).
 
 working-storage section.
+77  ws-errorlog-status picture xx.
 77  i    picture s99 usage is computational.
 77  prev picture s9(8) usage is computational.
 77  curr picture s9(8) usage is computational.
-01 error-mess.
+77  cv-repeat-count      picture s9(2) usage is computational value zero.
+77  cv-prev-repeat-count picture s9(2) usage is computational value zero.
+77  cv-was-subtractive    picture x value 'N'. *> was "prev" itself the larger half of a subtractive pair
+    88 cv-is-subtractive  value 'Y'.
+    88 cv-not-subtractive value 'N'.
+77  cv-cur-decade    picture s9(1) usage is computational value zero. *> decade of the numeral group now open: 1=ones 2=tens 3=hundreds 4=thousands
+77  cv-new-decade    picture s9(1) usage is computational.
+77  cv-decade-input  picture s9(8) usage is computational. *> scratch argument for decade-of-value
+77  cv-decade-output picture s9(1) usage is computational. *> scratch result for decade-of-value
+77  cv-decade-is-five picture x. *> scratch result for decade-of-value -- was the value a V/L/D
+77  cv-group-is-pair picture x value 'N'. *> has the open decade group already closed as a subtractive pair
+    88 cv-group-was-pair value 'Y'.
+    88 cv-group-not-pair value 'N'.
+77  cv-group-has-five picture x value 'N'. *> did the open decade group start with a V/L/D
+    88 cv-group-had-five value 'Y'.
+    88 cv-group-no-five value 'N'.
+01  error-mess.
     02 filler picture x(22) value ' illegal roman numeral'.
+01  cv-today.
+    02 cv-today-yyyy picture 9(4).
+    02 cv-today-mm   picture 9(2).
+    02 cv-today-dd   picture 9(2).
+01  cv-now.
+    02 cv-now-hh     picture 9(2).
+    02 cv-now-mm     picture 9(2).
+    02 cv-now-ss     picture 9(2).
+    02 cv-now-hs     picture 9(2).
 
 linkage section.
 77  m    picture s99 usage is computational.
 77  sum1 picture s9(8) usage is computational.
+77  cv-valid-sw picture x.
+    88 cv-valid   value 'Y'.
+    88 cv-invalid value 'N'.
+77  cv-rec-id picture x(10).
 01  array-area.
     02 s picture x(1) occurs 30 times.
+01  array-area-raw redefines array-area picture x(30).
 
-procedure division using array-area, m, sum1.
+procedure division using array-area, m, sum1, cv-valid-sw, cv-rec-id.
     move zero to sum1. move zero to curr. move zero to prev.
+    move zero to cv-repeat-count. move zero to cv-prev-repeat-count.
+    set cv-not-subtractive to true.
+    set cv-valid to true.
     perform loop thru end-loop varying i from 1 by 1
-       until i is greater than m.
-	   goback.
+       until i is greater than m or cv-invalid.
+    if cv-invalid
+        move zero to sum1
+    end-if.
+    goback.
 loop.
+    move cv-repeat-count to cv-prev-repeat-count.
 	evaluate s(i)
 		when 'I' move 1 to curr
 		when 'i' move 1 to curr
@@ -44,15 +91,143 @@ loop.
 		when 'd' move 500 to curr
 		when 'M' move 1000 to curr
 		when 'm' move 1000 to curr
-		when other perform err-mess.
-	if curr is greater than prev
-		compute sum1 = sum1 + (curr - prev *2)
+		when other perform err-mess thru end-err-mess
+    end-evaluate.
+    if cv-invalid
+        go to end-loop
+    end-if.
+    if i is equal to 1
+        move 1 to cv-repeat-count
+    else
+        if curr is equal to prev
+            add 1 to cv-repeat-count
+        else
+            move 1 to cv-repeat-count
+        end-if
+    end-if.
+    if cv-repeat-count is greater than 3
+        perform err-mess thru end-err-mess
+        go to end-loop
+    end-if.
+    if (s(i) is equal to 'V' or 'v' or 'L' or 'l' or 'D' or 'd')
+            and cv-repeat-count is greater than 1
+        perform err-mess thru end-err-mess
+        go to end-loop
+    end-if.
+    if i is greater than 1 and curr is greater than prev
+        perform check-pair thru end-check-pair
+        if cv-invalid
+            perform err-mess thru end-err-mess
+            go to end-loop
+        end-if
+        if cv-is-subtractive
+            *> prev was itself the larger half of an earlier subtraction, e.g.
+            *> "IXL" -- a letter already spent in one subtraction can't also
+            *> be subtracted from again
+            perform err-mess thru end-err-mess
+            go to end-loop
+        end-if
+        if cv-group-had-five
+            *> e.g. "VIX" -- the ones group already used its V, so it can't
+            *> also close as a subtractive pair (IX)
+            perform err-mess thru end-err-mess
+            go to end-loop
+        end-if
+		compute sum1 = sum1 + (curr - prev * 2)
+		set cv-is-subtractive to true
+        set cv-group-was-pair to true
 	else
-		add curr to sum1.
+        if i is equal to 1
+            move curr to cv-decade-input
+            perform decade-of-value thru end-decadeofvalue
+            move cv-decade-output to cv-cur-decade
+            move cv-decade-is-five to cv-group-has-five
+            set cv-group-not-pair to true
+        else
+            move curr to cv-decade-input
+            perform decade-of-value thru end-decadeofvalue
+            move cv-decade-output to cv-new-decade
+            if cv-new-decade is equal to cv-cur-decade
+                if cv-group-was-pair
+                    *> e.g. "IVI" -- the ones group already closed as a
+                    *> subtractive pair (IV), so no more of its letters
+                    *> may follow
+                    perform err-mess thru end-err-mess
+                    go to end-loop
+                end-if
+            else
+                if cv-new-decade is not less than cv-cur-decade
+                    *> a lower-value letter can only start a new, lower
+                    *> decade group -- this would revisit one already closed
+                    perform err-mess thru end-err-mess
+                    go to end-loop
+                end-if
+                move cv-new-decade to cv-cur-decade
+                move cv-decade-is-five to cv-group-has-five
+                set cv-group-not-pair to true
+            end-if
+        end-if
+		add curr to sum1
+		set cv-not-subtractive to true
+    end-if.
 	move curr to prev.
-end-loop. 
+end-loop.
+    exit.
+
+decade-of-value. *> classifies a roman-numeral letter value into its decade
+    *> (1=ones 2=tens 3=hundreds 4=thousands) and whether it is a V/L/D
+    evaluate cv-decade-input
+        when 1    move 1 to cv-decade-output  move 'N' to cv-decade-is-five
+        when 5    move 1 to cv-decade-output  move 'Y' to cv-decade-is-five
+        when 10   move 2 to cv-decade-output  move 'N' to cv-decade-is-five
+        when 50   move 2 to cv-decade-output  move 'Y' to cv-decade-is-five
+        when 100  move 3 to cv-decade-output  move 'N' to cv-decade-is-five
+        when 500  move 3 to cv-decade-output  move 'Y' to cv-decade-is-five
+        when 1000 move 4 to cv-decade-output  move 'N' to cv-decade-is-five
+    end-evaluate.
+end-decadeofvalue.
+    exit.
+
+check-pair. *> validates a subtractive pair such as IV, IX, XL, XC, CD, CM
+    if cv-prev-repeat-count is greater than 1
+        *> the smaller numeral was itself repeated, e.g. IIX -- not legal
+        set cv-invalid to true
+        go to end-check-pair
+    end-if.
+    evaluate true
+        when (s(i - 1) is equal to 'I' or 'i')
+                and (s(i) is equal to 'V' or 'v' or 'X' or 'x')
+            continue
+        when (s(i - 1) is equal to 'X' or 'x')
+                and (s(i) is equal to 'L' or 'l' or 'C' or 'c')
+            continue
+        when (s(i - 1) is equal to 'C' or 'c')
+                and (s(i) is equal to 'D' or 'd' or 'M' or 'm')
+            continue
+        when other
+            set cv-invalid to true
+    end-evaluate.
+end-check-pair.
+    exit.
+
 err-mess. open output standard-output.
     write stdout-record from error-mess after advancing 1 line.
     display space.
-    move zero to curr.close standard-output.
-    goback.
+    move zero to curr. close standard-output.
+    set cv-invalid to true.
+    accept cv-today from date yyyymmdd.
+    accept cv-now from time.
+    open extend error-log.
+    if ws-errorlog-status is equal to '35'
+        open output error-log
+    end-if.
+    move spaces to error-log-record.
+    move cv-rec-id to el-rec-id.
+    move array-area-raw(1:15) to el-raw-text.
+    string cv-today-yyyy cv-today-mm cv-today-dd
+           cv-now-hh cv-now-mm cv-now-ss
+        delimited by size into el-timestamp.
+    write error-log-record.
+    close error-log.
+end-err-mess.
+    exit.
